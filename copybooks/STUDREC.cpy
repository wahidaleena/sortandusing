@@ -0,0 +1,15 @@
+      *> Shared student record layout. Include with, e.g.:
+      *>    COPY STUDREC REPLACING
+      *>       ==STUDENT-REC==    BY ==STUDENT-REC-I==
+      *>       ==STUDENT-ID==     BY ==STUDENT-ID-I==
+      *>       ==STUDENT-NAME==   BY ==STUDENT-NAME-I==
+      *>       ==STUDENT-DOB==    BY ==STUDENT-DOB-I==
+      *>       ==STUDENT-GPA==    BY ==STUDENT-GPA-I==
+      *>       ==STUDENT-STATUS== BY ==STUDENT-STATUS-I==.
+      *> so INFILE, WORK and OUTFILE stay in sync on one layout.
+01 STUDENT-REC.
+   05 STUDENT-ID                 PIC 9(5).
+   05 STUDENT-NAME               PIC A(25).
+   05 STUDENT-DOB                PIC 9(8).
+   05 STUDENT-GPA                PIC 9V99.
+   05 STUDENT-STATUS             PIC X(2).
