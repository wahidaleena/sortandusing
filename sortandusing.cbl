@@ -4,27 +4,449 @@ PROGRAM-ID. HELLO.
 ENVIRONMENT DIVISION.
    INPUT-OUTPUT SECTION.
    FILE-CONTROL.
-      SELECT INFILE ASSIGN TO INN.
+      SELECT INFILE ASSIGN TO INN
+         FILE STATUS IS WS-INFILE-STATUS.
       SELECT OUTFILE ASSIGN TO OUT.
+      SELECT OUTFILE-INDEXED ASSIGN TO OUTIDX
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS STUDENT-ID-IX
+         FILE STATUS IS WS-OUTIDX-STATUS.
+      SELECT OUTCSV ASSIGN TO OUTCSV
+         ORGANIZATION IS LINE SEQUENTIAL.
+      SELECT REJFILE ASSIGN TO REJ
+         ORGANIZATION IS LINE SEQUENTIAL.
+      SELECT EXCPFILE ASSIGN TO EXCP
+         ORGANIZATION IS LINE SEQUENTIAL.
+      SELECT OPTIONAL CTLFILE ASSIGN TO CTLIN
+         ORGANIZATION IS LINE SEQUENTIAL.
+      SELECT CTLRPT ASSIGN TO RPTOUT
+         ORGANIZATION IS LINE SEQUENTIAL.
+      SELECT AUDITLOG ASSIGN TO AUDLOG
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-AUDITLOG-STATUS.
       SELECT WORK ASSIGN TO WRK.
 
 DATA DIVISION.
    FILE SECTION.
    FD INFILE.
-      01 INPUT-STUDENT.
-         05 STUDENT-ID-I PIC 9(5).
-         05 STUDENT-NAME-I PIC A(25).
+      COPY STUDREC REPLACING
+         ==STUDENT-REC==    BY ==STUDENT-REC-I==
+         ==STUDENT-ID==     BY ==STUDENT-ID-I==
+         ==STUDENT-NAME==   BY ==STUDENT-NAME-I==
+         ==STUDENT-DOB==    BY ==STUDENT-DOB-I==
+         ==STUDENT-GPA==    BY ==STUDENT-GPA-I==
+         ==STUDENT-STATUS== BY ==STUDENT-STATUS-I==.
    FD OUTFILE.
-      01 OUTPUT-STUDENT.
-         05 STUDENT-ID-O PIC 9(5).
-         05 STUDENT-NAME-O PIC A(25).
+      COPY STUDREC REPLACING
+         ==STUDENT-REC==    BY ==STUDENT-REC-O==
+         ==STUDENT-ID==     BY ==STUDENT-ID-O==
+         ==STUDENT-NAME==   BY ==STUDENT-NAME-O==
+         ==STUDENT-DOB==    BY ==STUDENT-DOB-O==
+         ==STUDENT-GPA==    BY ==STUDENT-GPA-O==
+         ==STUDENT-STATUS== BY ==STUDENT-STATUS-O==.
+   FD OUTFILE-INDEXED.
+      COPY STUDREC REPLACING
+         ==STUDENT-REC==    BY ==STUDENT-REC-IX==
+         ==STUDENT-ID==     BY ==STUDENT-ID-IX==
+         ==STUDENT-NAME==   BY ==STUDENT-NAME-IX==
+         ==STUDENT-DOB==    BY ==STUDENT-DOB-IX==
+         ==STUDENT-GPA==    BY ==STUDENT-GPA-IX==
+         ==STUDENT-STATUS== BY ==STUDENT-STATUS-IX==.
+   FD OUTCSV.
+      01 OUTCSV-LINE PIC X(100).
+   FD REJFILE.
+      01 REJECT-RECORD.
+         05 REJECT-ID              PIC X(5).
+         05 FILLER                 PIC X(1)  VALUE SPACE.
+         05 REJECT-NAME            PIC X(25).
+         05 FILLER                 PIC X(1)  VALUE SPACE.
+         05 REJECT-REASON-CODE     PIC X(2).
+         05 FILLER                 PIC X(1)  VALUE SPACE.
+         05 REJECT-REASON-TEXT     PIC X(25).
+   FD EXCPFILE.
+      01 EXCEPTION-RECORD.
+         05 EXC-ID                 PIC 9(5).
+         05 FILLER                 PIC X(1)  VALUE SPACE.
+         05 EXC-NAME-1             PIC A(25).
+         05 FILLER                 PIC X(1)  VALUE SPACE.
+         05 EXC-NAME-2             PIC A(25).
+         05 FILLER                 PIC X(1)  VALUE SPACE.
+         05 EXC-MESSAGE            PIC X(20).
+   FD CTLFILE.
+      01 CONTROL-CARD.
+         05 CTL-SORT-DIRECTION     PIC X(1).
+         05 FILLER                 PIC X(79).
+   FD CTLRPT.
+      01 CONTROL-REPORT-LINE PIC X(80).
+   FD AUDITLOG.
+      01 AUDIT-RECORD PIC X(132).
    SD WORK.
-      01 WORK-STUDENT.
-         05 STUDENT-ID-W PIC 9(5).
-         05 STUDENT-NAME-W PIC A(25).
+      COPY STUDREC REPLACING
+         ==STUDENT-REC==    BY ==STUDENT-REC-W==
+         ==STUDENT-ID==     BY ==STUDENT-ID-W==
+         ==STUDENT-NAME==   BY ==STUDENT-NAME-W==
+         ==STUDENT-DOB==    BY ==STUDENT-DOB-W==
+         ==STUDENT-GPA==    BY ==STUDENT-GPA-W==
+         ==STUDENT-STATUS== BY ==STUDENT-STATUS-W==.
+
+   WORKING-STORAGE SECTION.
+   01 WS-OUTIDX-STATUS           PIC X(2)  VALUE SPACES.
+   01 WS-OUTIDX-OPEN-FAILED-FLAG PIC X(1)  VALUE 'N'.
+      88 WS-OUTIDX-OPEN-FAILED             VALUE 'Y'.
+   01 WS-AUDITLOG-STATUS         PIC X(2)  VALUE SPACES.
+   01 WS-INFILE-STATUS           PIC X(2)  VALUE SPACES.
+   01 WS-AT-END-FLAG             PIC X(1)  VALUE 'N'.
+      88 WS-AT-END                         VALUE 'Y'.
+   01 WS-ID-NUMERIC-OK           PIC X(1)  VALUE 'Y'.
+      88 WS-ID-IS-NUMERIC                  VALUE 'Y'.
+   01 WS-FIRST-RECORD-FLAG       PIC X(1)  VALUE 'Y'.
+      88 WS-FIRST-RECORD                   VALUE 'Y'.
+   01 WS-PREV-ID                 PIC 9(5)  VALUE 0.
+   01 WS-PREV-NAME               PIC A(25) VALUE SPACES.
+   01 WS-SORT-DIRECTION          PIC X(1)  VALUE 'A'.
+      88 WS-DIRECTION-DESCENDING           VALUE 'D'.
+   01 WS-PARM                    PIC X(80) VALUE SPACES.
+
+   01 WS-READ-COUNT              PIC 9(7)  VALUE 0.
+   01 WS-WRITE-COUNT             PIC 9(7)  VALUE 0.
+   01 WS-LOW-ID                  PIC 9(5)  VALUE 0.
+   01 WS-HIGH-ID                 PIC 9(5)  VALUE 0.
+   01 WS-FIRST-OUT-FLAG          PIC X(1)  VALUE 'Y'.
+      88 WS-FIRST-OUTPUT-REC               VALUE 'Y'.
+
+   01 WS-REPORT-LINE-01.
+      05 FILLER                  PIC X(25) VALUE 'RECORDS READ (INPUT)   :'.
+      05 WS-RL-READ              PIC ZZZZZZ9.
+
+   01 WS-REPORT-LINE-02.
+      05 FILLER                  PIC X(25) VALUE 'RECORDS WRITTEN(OUTPUT):'.
+      05 WS-RL-WRITE             PIC ZZZZZZ9.
+
+   01 WS-REPORT-LINE-03.
+      05 FILLER                  PIC X(25) VALUE 'LOW STUDENT ID         :'.
+      05 WS-RL-LOW               PIC ZZZZ9.
+
+   01 WS-REPORT-LINE-04.
+      05 FILLER                  PIC X(25) VALUE 'HIGH STUDENT ID        :'.
+      05 WS-RL-HIGH              PIC ZZZZ9.
+
+   01 WS-REPORT-LINE-05.
+      05 FILLER                  PIC X(25) VALUE 'RECORDS REJECTED       :'.
+      05 WS-RL-REJECT            PIC ZZZZZZ9.
+
+   01 WS-DATE-TIME.
+      05 WS-CURRENT-DATE         PIC 9(8).
+      05 WS-CURRENT-TIME         PIC 9(8).
+   01 WS-OPERATOR-ID             PIC X(20) VALUE SPACES.
+   01 WS-AUDIT-TIMESTAMP         PIC X(19).
+   01 WS-AUDIT-DIRECTION-TEXT    PIC X(10).
+
+   01 WS-REJECT-COUNT            PIC 9(7)  VALUE 0.
+
+   01 WS-GPA-EDIT                PIC 9.99.
+   01 WS-CSV-ID-EDIT             PIC ZZZZ9.
+   01 WS-CSV-NAME-EDIT           PIC A(25).
+
+   01 WS-RETURN-CODE             PIC 9(3)  VALUE 0.
+      88 WS-RC-SUCCESS                     VALUE 0.
+      88 WS-RC-VALIDATION-FAILURES         VALUE 4.
+      88 WS-RC-ZERO-RECORDS                VALUE 8.
+      88 WS-RC-SORT-ABEND                  VALUE 16.
 
 PROCEDURE DIVISION.
-   SORT WORK ON ASCENDING KEY STUDENT-ID-O
-   USING INFILE GIVING OUTFILE.
-   DISPLAY 'Sort Successful'.
-STOP RUN.
+   0000-MAIN.
+      PERFORM 0100-INITIALIZE.
+      PERFORM 0200-DETERMINE-SORT-DIRECTION.
+      IF WS-DIRECTION-DESCENDING
+         SORT WORK ON DESCENDING KEY STUDENT-ID-W
+                      ASCENDING  KEY STUDENT-NAME-W
+            INPUT PROCEDURE IS 1000-VALIDATE-INPUT
+            OUTPUT PROCEDURE IS 2000-PRODUCE-OUTPUT
+      ELSE
+         SORT WORK ON ASCENDING  KEY STUDENT-ID-W
+                      ASCENDING  KEY STUDENT-NAME-W
+            INPUT PROCEDURE IS 1000-VALIDATE-INPUT
+            OUTPUT PROCEDURE IS 2000-PRODUCE-OUTPUT
+      END-IF.
+      IF SORT-RETURN NOT = 0
+         SET WS-RC-SORT-ABEND TO TRUE
+         DISPLAY 'Sort Abend - SORT-RETURN = ' SORT-RETURN
+      ELSE
+         DISPLAY 'Sort Successful'
+      END-IF.
+      PERFORM 0500-WRITE-CONTROL-REPORT.
+      PERFORM 0600-WRITE-AUDIT-LOG.
+      PERFORM 0700-SET-RETURN-CODE.
+      MOVE WS-RETURN-CODE TO RETURN-CODE.
+      STOP RUN.
+
+   0100-INITIALIZE.
+      ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+      ACCEPT WS-CURRENT-TIME FROM TIME.
+      DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+      ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+      IF WS-OPERATOR-ID = SPACES
+         MOVE 'UNKNOWN' TO WS-OPERATOR-ID
+      END-IF.
+
+   0200-DETERMINE-SORT-DIRECTION.
+      *> A command-line PARM of A/D wins; otherwise fall back to an
+      *> optional CTLFILE control card; default is ASCENDING.
+      MOVE 'A' TO WS-SORT-DIRECTION.
+      ACCEPT WS-PARM FROM COMMAND-LINE.
+      IF WS-PARM(1:1) = 'D' OR WS-PARM(1:1) = 'd'
+         MOVE 'D' TO WS-SORT-DIRECTION
+      ELSE
+         IF WS-PARM(1:1) = 'A' OR WS-PARM(1:1) = 'a'
+            MOVE 'A' TO WS-SORT-DIRECTION
+         ELSE
+            PERFORM 0210-READ-CONTROL-CARD
+         END-IF
+      END-IF.
+
+   0210-READ-CONTROL-CARD.
+      OPEN INPUT CTLFILE.
+      READ CTLFILE
+         AT END MOVE 'A' TO WS-SORT-DIRECTION
+         NOT AT END
+            IF CTL-SORT-DIRECTION = 'D' OR CTL-SORT-DIRECTION = 'd'
+               MOVE 'D' TO WS-SORT-DIRECTION
+            ELSE
+               MOVE 'A' TO WS-SORT-DIRECTION
+            END-IF
+      END-READ.
+      CLOSE CTLFILE.
+
+   1000-VALIDATE-INPUT.
+      OPEN INPUT INFILE.
+      IF WS-INFILE-STATUS NOT = '00'
+         DISPLAY 'INFILE open failed - status = ' WS-INFILE-STATUS
+      ELSE
+         OPEN OUTPUT REJFILE
+         PERFORM UNTIL WS-AT-END
+            READ INFILE
+               AT END MOVE 'Y' TO WS-AT-END-FLAG
+               NOT AT END
+                  ADD 1 TO WS-READ-COUNT
+                  PERFORM 1100-VALIDATE-RECORD
+            END-READ
+         END-PERFORM
+         CLOSE INFILE
+         CLOSE REJFILE
+      END-IF.
+
+   1100-VALIDATE-RECORD.
+      MOVE SPACES TO REJECT-RECORD.
+      MOVE 'Y' TO WS-ID-NUMERIC-OK.
+      IF STUDENT-ID-I NOT NUMERIC
+         MOVE 'N' TO WS-ID-NUMERIC-OK
+         MOVE STUDENT-ID-I   TO REJECT-ID
+         MOVE STUDENT-NAME-I TO REJECT-NAME
+         MOVE '01'           TO REJECT-REASON-CODE
+         MOVE 'NON-NUMERIC STUDENT ID' TO REJECT-REASON-TEXT
+         WRITE REJECT-RECORD
+         ADD 1 TO WS-REJECT-COUNT
+      ELSE
+         IF STUDENT-ID-I = 0
+            MOVE 'N' TO WS-ID-NUMERIC-OK
+            MOVE STUDENT-ID-I   TO REJECT-ID
+            MOVE STUDENT-NAME-I TO REJECT-NAME
+            MOVE '02'           TO REJECT-REASON-CODE
+            MOVE 'ZERO STUDENT ID'       TO REJECT-REASON-TEXT
+            WRITE REJECT-RECORD
+            ADD 1 TO WS-REJECT-COUNT
+         END-IF
+      END-IF.
+      IF WS-ID-IS-NUMERIC
+         IF STUDENT-NAME-I = SPACES
+            MOVE STUDENT-ID-I   TO REJECT-ID
+            MOVE STUDENT-NAME-I TO REJECT-NAME
+            MOVE '03'           TO REJECT-REASON-CODE
+            MOVE 'BLANK STUDENT NAME'    TO REJECT-REASON-TEXT
+            WRITE REJECT-RECORD
+            ADD 1 TO WS-REJECT-COUNT
+         ELSE
+            MOVE STUDENT-ID-I     TO STUDENT-ID-W
+            MOVE STUDENT-NAME-I   TO STUDENT-NAME-W
+            MOVE STUDENT-DOB-I    TO STUDENT-DOB-W
+            MOVE STUDENT-GPA-I    TO STUDENT-GPA-W
+            MOVE STUDENT-STATUS-I TO STUDENT-STATUS-W
+            RELEASE STUDENT-REC-W
+         END-IF
+      END-IF.
+
+   2000-PRODUCE-OUTPUT.
+      OPEN OUTPUT OUTFILE.
+      OPEN OUTPUT EXCPFILE.
+      OPEN OUTPUT OUTFILE-INDEXED.
+      IF WS-OUTIDX-STATUS NOT = '00'
+         DISPLAY 'OUTFILE-INDEXED open failed - status = '
+            WS-OUTIDX-STATUS
+         SET WS-OUTIDX-OPEN-FAILED TO TRUE
+      END-IF.
+      OPEN OUTPUT OUTCSV.
+      MOVE 'STUDENT_ID,STUDENT_NAME,DATE_OF_BIRTH,GPA,STATUS'
+         TO OUTCSV-LINE.
+      WRITE OUTCSV-LINE.
+      MOVE 'Y' TO WS-FIRST-RECORD-FLAG.
+      MOVE 'N' TO WS-AT-END-FLAG.
+      PERFORM UNTIL WS-AT-END
+         RETURN WORK
+            AT END MOVE 'Y' TO WS-AT-END-FLAG
+            NOT AT END
+               PERFORM 2100-EMIT-OUTPUT-RECORD
+         END-RETURN
+      END-PERFORM.
+      CLOSE OUTFILE.
+      CLOSE EXCPFILE.
+      IF NOT WS-OUTIDX-OPEN-FAILED
+         CLOSE OUTFILE-INDEXED
+      END-IF.
+      CLOSE OUTCSV.
+
+   2100-EMIT-OUTPUT-RECORD.
+      MOVE STUDENT-ID-W     TO STUDENT-ID-O
+      MOVE STUDENT-NAME-W   TO STUDENT-NAME-O
+      MOVE STUDENT-DOB-W    TO STUDENT-DOB-O
+      MOVE STUDENT-GPA-W    TO STUDENT-GPA-O
+      MOVE STUDENT-STATUS-W TO STUDENT-STATUS-O
+      WRITE STUDENT-REC-O.
+      ADD 1 TO WS-WRITE-COUNT.
+
+      IF NOT WS-OUTIDX-OPEN-FAILED
+         MOVE STUDENT-ID-W     TO STUDENT-ID-IX
+         MOVE STUDENT-NAME-W   TO STUDENT-NAME-IX
+         MOVE STUDENT-DOB-W    TO STUDENT-DOB-IX
+         MOVE STUDENT-GPA-W    TO STUDENT-GPA-IX
+         MOVE STUDENT-STATUS-W TO STUDENT-STATUS-IX
+         WRITE STUDENT-REC-IX
+            INVALID KEY
+               DISPLAY 'Duplicate key - not added to indexed OUTFILE: '
+                  STUDENT-ID-IX
+         END-WRITE
+      END-IF.
+
+      MOVE STUDENT-GPA-W TO WS-GPA-EDIT.
+      MOVE STUDENT-ID-W  TO WS-CSV-ID-EDIT.
+      MOVE STUDENT-NAME-W TO WS-CSV-NAME-EDIT.
+      INSPECT WS-CSV-NAME-EDIT REPLACING ALL ',' BY SPACE.
+      MOVE SPACES TO OUTCSV-LINE.
+      STRING
+         FUNCTION TRIM(WS-CSV-ID-EDIT)   DELIMITED BY SIZE
+         ','                             DELIMITED BY SIZE
+         FUNCTION TRIM(WS-CSV-NAME-EDIT) DELIMITED BY SIZE
+         ','                             DELIMITED BY SIZE
+         STUDENT-DOB-W                   DELIMITED BY SIZE
+         ','                             DELIMITED BY SIZE
+         WS-GPA-EDIT                     DELIMITED BY SIZE
+         ','                             DELIMITED BY SIZE
+         FUNCTION TRIM(STUDENT-STATUS-W) DELIMITED BY SIZE
+         INTO OUTCSV-LINE
+      END-STRING.
+      WRITE OUTCSV-LINE.
+
+      IF WS-FIRST-OUTPUT-REC
+         MOVE STUDENT-ID-W TO WS-LOW-ID
+         MOVE STUDENT-ID-W TO WS-HIGH-ID
+         MOVE 'N' TO WS-FIRST-OUT-FLAG
+      ELSE
+         IF STUDENT-ID-W < WS-LOW-ID
+            MOVE STUDENT-ID-W TO WS-LOW-ID
+         END-IF
+         IF STUDENT-ID-W > WS-HIGH-ID
+            MOVE STUDENT-ID-W TO WS-HIGH-ID
+         END-IF
+      END-IF.
+
+      IF NOT WS-FIRST-RECORD
+         IF STUDENT-ID-W = WS-PREV-ID
+            MOVE SPACES TO EXCEPTION-RECORD
+            MOVE STUDENT-ID-W   TO EXC-ID
+            MOVE WS-PREV-NAME   TO EXC-NAME-1
+            MOVE STUDENT-NAME-W TO EXC-NAME-2
+            MOVE 'DUPLICATE STUDENT ID' TO EXC-MESSAGE
+            WRITE EXCEPTION-RECORD
+         END-IF
+      END-IF.
+
+      MOVE STUDENT-ID-W   TO WS-PREV-ID.
+      MOVE STUDENT-NAME-W TO WS-PREV-NAME.
+      MOVE 'N' TO WS-FIRST-RECORD-FLAG.
+
+   0500-WRITE-CONTROL-REPORT.
+      OPEN OUTPUT CTLRPT.
+      MOVE WS-READ-COUNT TO WS-RL-READ.
+      MOVE WS-REPORT-LINE-01 TO CONTROL-REPORT-LINE.
+      WRITE CONTROL-REPORT-LINE.
+      MOVE WS-WRITE-COUNT TO WS-RL-WRITE.
+      MOVE WS-REPORT-LINE-02 TO CONTROL-REPORT-LINE.
+      WRITE CONTROL-REPORT-LINE.
+      MOVE WS-LOW-ID TO WS-RL-LOW.
+      MOVE WS-REPORT-LINE-03 TO CONTROL-REPORT-LINE.
+      WRITE CONTROL-REPORT-LINE.
+      MOVE WS-HIGH-ID TO WS-RL-HIGH.
+      MOVE WS-REPORT-LINE-04 TO CONTROL-REPORT-LINE.
+      WRITE CONTROL-REPORT-LINE.
+      MOVE WS-REJECT-COUNT TO WS-RL-REJECT.
+      MOVE WS-REPORT-LINE-05 TO CONTROL-REPORT-LINE.
+      WRITE CONTROL-REPORT-LINE.
+      CLOSE CTLRPT.
+
+   0700-SET-RETURN-CODE.
+      *> Distinct condition codes so the scheduler can tell a clean run
+      *> from an empty feed, bad data, or a sort/indexed-file abend.
+      *> Restart point: this job has no mid-run checkpoint (WORK is a
+      *> transient sort file) - on RC 4/8/16, correct or resubmit INFILE
+      *> (see REJFILE for the rejected rows) and rerun the whole step
+      *> from the top.
+      IF WS-RC-SORT-ABEND
+         CONTINUE
+      ELSE
+         IF WS-OUTIDX-OPEN-FAILED
+            SET WS-RC-SORT-ABEND TO TRUE
+         ELSE
+            IF WS-READ-COUNT = 0
+               SET WS-RC-ZERO-RECORDS TO TRUE
+            ELSE
+               IF WS-REJECT-COUNT > 0
+                  SET WS-RC-VALIDATION-FAILURES TO TRUE
+               ELSE
+                  SET WS-RC-SUCCESS TO TRUE
+               END-IF
+            END-IF
+         END-IF
+      END-IF.
+
+   0600-WRITE-AUDIT-LOG.
+      OPEN EXTEND AUDITLOG.
+      IF WS-AUDITLOG-STATUS = '35'
+         OPEN OUTPUT AUDITLOG
+      END-IF.
+      STRING
+         WS-CURRENT-DATE(1:4) '-' WS-CURRENT-DATE(5:2) '-'
+            WS-CURRENT-DATE(7:2) DELIMITED BY SIZE
+         ' ' DELIMITED BY SIZE
+         WS-CURRENT-TIME(1:2) ':' WS-CURRENT-TIME(3:2) ':'
+            WS-CURRENT-TIME(5:2) DELIMITED BY SIZE
+         INTO WS-AUDIT-TIMESTAMP
+      END-STRING.
+      IF WS-DIRECTION-DESCENDING
+         MOVE 'DESCENDING' TO WS-AUDIT-DIRECTION-TEXT
+      ELSE
+         MOVE 'ASCENDING'  TO WS-AUDIT-DIRECTION-TEXT
+      END-IF.
+      MOVE SPACES TO AUDIT-RECORD.
+      STRING
+         WS-AUDIT-TIMESTAMP             DELIMITED BY SIZE
+         ' OPERATOR='                   DELIMITED BY SIZE
+         FUNCTION TRIM(WS-OPERATOR-ID)  DELIMITED BY SIZE
+         ' INPUT-COUNT='                DELIMITED BY SIZE
+         WS-READ-COUNT                  DELIMITED BY SIZE
+         ' SORT-KEY=STUDENT-ID,STUDENT-NAME DIRECTION='
+                                        DELIMITED BY SIZE
+         FUNCTION TRIM(WS-AUDIT-DIRECTION-TEXT) DELIMITED BY SIZE
+         INTO AUDIT-RECORD
+      END-STRING.
+      WRITE AUDIT-RECORD.
+      CLOSE AUDITLOG.
